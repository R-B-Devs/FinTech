@@ -8,6 +8,25 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'credit_score.csv'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUSPICIOUS-FILE ASSIGN TO
+               'suspicious_transactions.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPEND-FILE ASSIGN TO 'spend_breakdown.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'rejected_transactions.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO 'credit_score.restart'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO 'credit_score_history.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT PARAM-FILE ASSIGN TO 'credit_score_params.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT OVERRIDE-FILE ASSIGN TO 'credit_score_overrides.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -17,6 +36,27 @@
        FD OUTPUT-FILE.
        01 OUTPUT-RECORD            PIC X(100).
 
+       FD SUSPICIOUS-FILE.
+       01 SUSPICIOUS-RECORD        PIC X(200).
+
+       FD SPEND-FILE.
+       01 SPEND-RECORD             PIC X(100).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD            PIC X(550).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD           PIC X(150).
+
+       FD HISTORY-FILE.
+       01 HISTORY-RECORD           PIC X(100).
+
+       FD PARAM-FILE.
+       01 PARAM-LINE               PIC X(50).
+
+       FD OVERRIDE-FILE.
+       01 OVERRIDE-LINE            PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                   PIC X VALUE 'N'.
        01 WS-LINE                  PIC X(500).
@@ -41,38 +81,384 @@
        01 WS-SUSPICIOUS-COUNT     PIC 9(4) VALUE 0.
        01 WS-LARGE-DEBITS         PIC 9(4) VALUE 0.
        01 WS-LAST-BALANCE         PIC S9(9)V99 VALUE 0.
+       01 WS-LAST-BALANCE-EDIT    PIC -9(9).99.
        01 WS-CREDIT-SCORE         PIC 9(4) VALUE 600.
        01 TEMP-VALUE              PIC S9(5)V99.
 
+       01 WS-PREV-ACCOUNT-ID       PIC X(36) VALUE SPACES.
+       01 WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01 WS-DEBIT-AMT             PIC S9(9)V99 VALUE 0.
+       01 WS-SUSPICIOUS-AMT-EDIT   PIC -9(7).99.
+       01 WS-FOUND-FLAG            PIC X VALUE 'N'.
+
+       01 WS-CATEGORY-COUNT        PIC 9(3) VALUE 0.
+       01 WS-CATEGORY-TABLE.
+          05 WS-CATEGORY-ENTRY OCCURS 50 TIMES
+                                 INDEXED BY WS-CAT-IDX WS-CAT-IDX-2
+                                            WS-CAT-BEST-IDX.
+             10 WS-CATEGORY-NAME   PIC X(15) VALUE SPACES.
+             10 WS-CATEGORY-TOTAL  PIC S9(9)V99 VALUE 0.
+       01 WS-CATEGORY-TEMP.
+          05 WS-CATEGORY-TEMP-NAME  PIC X(15).
+          05 WS-CATEGORY-TEMP-TOTAL PIC S9(9)V99.
+
+       01 WS-MERCHANT-COUNT        PIC 9(3) VALUE 0.
+       01 WS-MERCHANT-TABLE.
+          05 WS-MERCHANT-ENTRY OCCURS 100 TIMES
+                                 INDEXED BY WS-MER-IDX WS-MER-IDX-2
+                                            WS-MER-BEST-IDX.
+             10 WS-MERCHANT-NAME   PIC X(25) VALUE SPACES.
+             10 WS-MERCHANT-TOTAL  PIC S9(9)V99 VALUE 0.
+       01 WS-MERCHANT-TEMP.
+          05 WS-MERCHANT-TEMP-NAME  PIC X(25).
+          05 WS-MERCHANT-TEMP-TOTAL PIC S9(9)V99.
+
+       01 WS-RAW-AMOUNT            PIC X(12) VALUE SPACES.
+       01 WS-RAW-BAL-AFTER         PIC X(12) VALUE SPACES.
+       01 WS-FIELD-COUNT           PIC 9(3)  VALUE 0.
+       01 WS-VALID-RECORD          PIC X     VALUE 'Y'.
+       01 WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+
+       01 WS-RECORD-COUNT          PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT            PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 1000.
+       01 WS-RESTART-STATUS        PIC XX   VALUE SPACES.
+
+       01 WS-CKPT-RECORD-COUNT     PIC 9(9).
+       01 WS-CKPT-ACCOUNT-ID       PIC X(36).
+       01 WS-CKPT-INCOME           PIC S9(9)V99.
+       01 WS-CKPT-EXPENSES         PIC S9(9)V99.
+       01 WS-CKPT-SUSPICIOUS       PIC 9(4).
+       01 WS-CKPT-LARGE-DEBITS     PIC 9(4).
+       01 WS-CKPT-LAST-BALANCE     PIC X(13).
+       01 WS-CKPT-CREDIT-SCORE     PIC 9(4).
+       01 WS-CKPT-FIRST-RECORD     PIC X.
+
+       01 WS-HISTORY-STATUS        PIC XX   VALUE SPACES.
+       01 WS-RUN-DATE              PIC X(8) VALUE SPACES.
+
+       01 WS-PARAM-STATUS          PIC XX   VALUE SPACES.
+       01 WS-PARAM-EOF             PIC X    VALUE 'N'.
+       01 WS-PARAM-KEY             PIC X(30) VALUE SPACES.
+       01 WS-PARAM-RAW-VALUE       PIC X(10) VALUE SPACES.
+
+       01 WS-LARGE-DEBIT-THRESHOLD PIC 9(7)V99 VALUE 1000.
+       01 WS-SUSPICIOUS-PENALTY    PIC 9(3)    VALUE 15.
+       01 WS-LARGE-DEBIT-PENALTY   PIC 9(3)    VALUE 5.
+
+       01 WS-OVERRIDE-STATUS       PIC XX    VALUE SPACES.
+       01 WS-OVERRIDE-EOF          PIC X     VALUE 'N'.
+       01 WS-ORIGINAL-SCORE        PIC 9(4)  VALUE 0.
+       01 WS-ACCOUNT-STATUS        PIC X(15) VALUE SPACES.
+       01 WS-OVERRIDE-COUNT        PIC 9(5) VALUE 0.
+       01 WS-OVERRIDE-TABLE.
+           05 WS-OVERRIDE-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-OVR-IDX.
+               10 WS-OVR-ACCOUNT-ID   PIC X(36).
+               10 WS-OVR-SCORE        PIC X(4).
+               10 WS-OVR-STATUS       PIC X(15).
+       01 WS-OVR-MATCH-IDX         PIC 9(5) VALUE 0.
+       01 WS-OVR-SCORE-NUM         PIC S9(5) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-OVERRIDES
+           PERFORM LOAD-CHECKPOINT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
            OPEN INPUT TRANSACTION-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT SPEND-FILE
+           PERFORM OPEN-HISTORY-FILE
+
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND SUSPICIOUS-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT SUSPICIOUS-FILE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM WRITE-HEADER
+               PERFORM WRITE-SUSPICIOUS-HEADER
+               PERFORM WRITE-REJECT-HEADER
+           END-IF
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ TRANSACTION-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       MOVE TRANSACTION-RECORD TO WS-LINE
-                       PERFORM PARSE-LINE
-                       PERFORM UPDATE-METRICS
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                           MOVE TRANSACTION-RECORD TO WS-LINE
+                           PERFORM PARSE-LINE
+                           IF WS-VALID-RECORD = 'N'
+                               PERFORM WRITE-REJECT
+                           ELSE
+                               PERFORM CHECK-ACCOUNT-BREAK
+                               PERFORM UPDATE-METRICS
+                           END-IF
+                           PERFORM CHECK-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
-           PERFORM COMPUTE-CREDIT-SCORE
-           PERFORM WRITE-RESULT
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM COMPUTE-CREDIT-SCORE
+               PERFORM WRITE-RESULT
+           END-IF
+
+           PERFORM WRITE-SPEND-BREAKDOWN
+           PERFORM CLEAR-CHECKPOINT
 
            CLOSE TRANSACTION-FILE
            CLOSE OUTPUT-FILE
+           CLOSE SUSPICIOUS-FILE
+           CLOSE SPEND-FILE
+           CLOSE REJECT-FILE
+           CLOSE HISTORY-FILE
            STOP RUN.
 
+       LOAD-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               PERFORM UNTIL WS-PARAM-EOF = 'Y'
+                   READ PARAM-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PARAM-EOF
+                       NOT AT END
+                           PERFORM APPLY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE PARAM-FILE
+           END-IF.
+
+       APPLY-PARAMETER.
+           UNSTRING PARAM-LINE DELIMITED BY ","
+               INTO WS-PARAM-KEY, WS-PARAM-RAW-VALUE
+
+           EVALUATE WS-PARAM-KEY
+               WHEN "LARGE_DEBIT_THRESHOLD"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-LARGE-DEBIT-THRESHOLD
+               WHEN "SUSPICIOUS_PENALTY"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-SUSPICIOUS-PENALTY
+               WHEN "LARGE_DEBIT_PENALTY"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-LARGE-DEBIT-PENALTY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOAD-OVERRIDES.
+           OPEN INPUT OVERRIDE-FILE
+           IF WS-OVERRIDE-STATUS = "00"
+               PERFORM UNTIL WS-OVERRIDE-EOF = 'Y'
+                   READ OVERRIDE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-OVERRIDE-EOF
+                       NOT AT END
+                           PERFORM STORE-OVERRIDE-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE OVERRIDE-FILE
+           END-IF.
+
+       STORE-OVERRIDE-ROW.
+           IF WS-OVERRIDE-COUNT < 500
+               ADD 1 TO WS-OVERRIDE-COUNT
+               UNSTRING OVERRIDE-LINE DELIMITED BY ","
+                   INTO WS-OVR-ACCOUNT-ID(WS-OVERRIDE-COUNT),
+                        WS-OVR-SCORE(WS-OVERRIDE-COUNT),
+                        WS-OVR-STATUS(WS-OVERRIDE-COUNT)
+           END-IF.
+
+       APPLY-OVERRIDE.
+           MOVE WS-CREDIT-SCORE TO WS-ORIGINAL-SCORE
+           MOVE SPACES TO WS-ACCOUNT-STATUS
+           MOVE 0 TO WS-OVR-MATCH-IDX
+           PERFORM VARYING WS-OVR-IDX FROM 1 BY 1
+               UNTIL WS-OVR-IDX > WS-OVERRIDE-COUNT
+               IF WS-OVR-ACCOUNT-ID(WS-OVR-IDX) = WS-PREV-ACCOUNT-ID
+                   MOVE WS-OVR-IDX TO WS-OVR-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-OVR-MATCH-IDX > 0
+               IF FUNCTION TEST-NUMVAL(WS-OVR-SCORE(WS-OVR-MATCH-IDX))
+                   = 0
+                   MOVE FUNCTION NUMVAL(WS-OVR-SCORE(WS-OVR-MATCH-IDX))
+                       TO WS-OVR-SCORE-NUM
+                   IF WS-OVR-SCORE-NUM >= 300 AND WS-OVR-SCORE-NUM <= 850
+                       MOVE WS-OVR-SCORE-NUM TO WS-CREDIT-SCORE
+                   END-IF
+               END-IF
+               IF WS-OVR-STATUS(WS-OVR-MATCH-IDX) = SPACES
+                   MOVE "Under Review" TO WS-ACCOUNT-STATUS
+               ELSE
+                   MOVE WS-OVR-STATUS(WS-OVR-MATCH-IDX)
+                       TO WS-ACCOUNT-STATUS
+               END-IF
+           END-IF.
+
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               MOVE "RUN_DATE,ACCOUNT_ID,CREDIT_SCORE,STATUS" TO
+                   HISTORY-RECORD
+               WRITE HISTORY-RECORD
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING RESTART-RECORD DELIMITED BY ","
+                           INTO WS-CKPT-RECORD-COUNT,
+                                WS-CKPT-ACCOUNT-ID,
+                                WS-CKPT-INCOME,
+                                WS-CKPT-EXPENSES,
+                                WS-CKPT-SUSPICIOUS,
+                                WS-CKPT-LARGE-DEBITS,
+                                WS-CKPT-LAST-BALANCE,
+                                WS-CKPT-CREDIT-SCORE,
+                                WS-CKPT-FIRST-RECORD
+                       MOVE WS-CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE WS-CKPT-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+                       MOVE WS-CKPT-INCOME TO WS-INCOME
+                       MOVE WS-CKPT-EXPENSES TO WS-EXPENSES
+                       MOVE WS-CKPT-SUSPICIOUS TO WS-SUSPICIOUS-COUNT
+                       MOVE WS-CKPT-LARGE-DEBITS TO WS-LARGE-DEBITS
+                       MOVE FUNCTION NUMVAL(WS-CKPT-LAST-BALANCE)
+                           TO WS-LAST-BALANCE
+                       MOVE WS-CKPT-CREDIT-SCORE TO WS-CREDIT-SCORE
+                       MOVE WS-CKPT-FIRST-RECORD TO WS-FIRST-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CHECK-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-BALANCE TO WS-LAST-BALANCE-EDIT
+           MOVE SPACES TO RESTART-RECORD
+           STRING
+               WS-RECORD-COUNT DELIMITED BY SIZE ","
+               WS-PREV-ACCOUNT-ID DELIMITED BY SIZE ","
+               WS-INCOME DELIMITED BY SIZE ","
+               WS-EXPENSES DELIMITED BY SIZE ","
+               WS-SUSPICIOUS-COUNT DELIMITED BY SIZE ","
+               WS-LARGE-DEBITS DELIMITED BY SIZE ","
+               WS-LAST-BALANCE-EDIT DELIMITED BY SIZE ","
+               WS-CREDIT-SCORE DELIMITED BY SIZE ","
+               WS-FIRST-RECORD DELIMITED BY SIZE
+               INTO RESTART-RECORD
+
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       WRITE-HEADER.
+           MOVE "ACCOUNT_ID,CREDIT_SCORE,STATUS" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-SUSPICIOUS-HEADER.
+           MOVE
+             "TRANSACTION_ID,ACCOUNT_ID,AMOUNT,MERCHANT,LOCATION,DATE"
+               TO SUSPICIOUS-RECORD
+           WRITE SUSPICIOUS-RECORD.
+
+       WRITE-REJECT-HEADER.
+           MOVE "ORIGINAL_LINE,REASON" TO REJECT-RECORD
+           WRITE REJECT-RECORD.
+
+       CHECK-ACCOUNT-BREAK.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE F-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+           ELSE
+               IF F-ACCOUNT-ID NOT = WS-PREV-ACCOUNT-ID
+                   PERFORM COMPUTE-CREDIT-SCORE
+                   PERFORM WRITE-RESULT
+                   PERFORM RESET-ACCUMULATORS
+                   MOVE F-ACCOUNT-ID TO WS-PREV-ACCOUNT-ID
+               END-IF
+           END-IF.
+
+       RESET-ACCUMULATORS.
+           MOVE 0 TO WS-INCOME
+           MOVE 0 TO WS-EXPENSES
+           MOVE 0 TO WS-SUSPICIOUS-COUNT
+           MOVE 0 TO WS-LARGE-DEBITS
+           MOVE 0 TO WS-LAST-BALANCE
+           MOVE 600 TO WS-CREDIT-SCORE.
+
        PARSE-LINE.
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 0 TO WS-FIELD-COUNT
+
            UNSTRING WS-LINE DELIMITED BY ","
                INTO F-TRANSACTION-ID, F-ACCOUNT-ID, F-TYPE,
-                    F-AMOUNT, F-DESC, F-CATEGORY, F-MERCHANT,
-                    F-DATE, F-BAL-AFTER, F-LOCATION,
-                    F-SUSPICIOUS, F-PROCESSED.
+                    WS-RAW-AMOUNT, F-DESC, F-CATEGORY, F-MERCHANT,
+                    F-DATE, WS-RAW-BAL-AFTER, F-LOCATION,
+                    F-SUSPICIOUS, F-PROCESSED
+               TALLYING IN WS-FIELD-COUNT
+               ON OVERFLOW
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "TOO MANY FIELDS" TO WS-REJECT-REASON
+           END-UNSTRING
+
+           IF WS-VALID-RECORD = 'Y'
+               PERFORM VALIDATE-LINE
+           END-IF
+
+           IF WS-VALID-RECORD = 'Y'
+               MOVE FUNCTION NUMVAL(WS-RAW-AMOUNT) TO F-AMOUNT
+               MOVE FUNCTION NUMVAL(WS-RAW-BAL-AFTER) TO F-BAL-AFTER
+           END-IF.
+
+       VALIDATE-LINE.
+           IF WS-FIELD-COUNT NOT = 12
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "FIELD COUNT MISMATCH" TO WS-REJECT-REASON
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-RAW-AMOUNT) NOT = 0
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TEST-NUMVAL(WS-RAW-BAL-AFTER) NOT = 0
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "BALANCE NOT NUMERIC"
+                           TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE SPACES TO REJECT-RECORD
+           STRING
+               WS-LINE DELIMITED BY SIZE ","
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-RECORD
+
+           WRITE REJECT-RECORD.
 
        UPDATE-METRICS.
            IF F-TYPE = "CREDIT" AND F-AMOUNT > 0
@@ -80,20 +466,38 @@
            END-IF
 
            IF F-TYPE = "DEBIT" AND F-AMOUNT < 0
-               ADD FUNCTION ABS(F-AMOUNT) TO WS-EXPENSES
-               IF FUNCTION ABS(F-AMOUNT) > 1000
+               MOVE FUNCTION ABS(F-AMOUNT) TO WS-DEBIT-AMT
+               ADD WS-DEBIT-AMT TO WS-EXPENSES
+               IF WS-DEBIT-AMT > WS-LARGE-DEBIT-THRESHOLD
                    ADD 1 TO WS-LARGE-DEBITS
                END-IF
+               PERFORM ACCUMULATE-CATEGORY
+               PERFORM ACCUMULATE-MERCHANT
            END-IF
 
            IF F-SUSPICIOUS = "true"
                ADD 1 TO WS-SUSPICIOUS-COUNT
+               PERFORM WRITE-SUSPICIOUS-RECORD
            END-IF
 
            IF F-BAL-AFTER NOT = 0
                MOVE F-BAL-AFTER TO WS-LAST-BALANCE
            END-IF.
 
+       WRITE-SUSPICIOUS-RECORD.
+           MOVE SPACES TO SUSPICIOUS-RECORD
+           MOVE F-AMOUNT TO WS-SUSPICIOUS-AMT-EDIT
+           STRING
+               F-TRANSACTION-ID DELIMITED BY SIZE ","
+               F-ACCOUNT-ID DELIMITED BY SIZE ","
+               WS-SUSPICIOUS-AMT-EDIT DELIMITED BY SIZE ","
+               F-MERCHANT DELIMITED BY SIZE ","
+               F-LOCATION DELIMITED BY SIZE ","
+               F-DATE DELIMITED BY SIZE
+               INTO SUSPICIOUS-RECORD
+
+           WRITE SUSPICIOUS-RECORD.
+
        COMPUTE-CREDIT-SCORE.
            *> Income Boost
            COMPUTE WS-CREDIT-SCORE = WS-CREDIT-SCORE +
@@ -106,11 +510,13 @@
            END-IF
 
            *> Suspicious Transactions Penalty
-           COMPUTE TEMP-VALUE = WS-SUSPICIOUS-COUNT * 15
+           COMPUTE TEMP-VALUE = WS-SUSPICIOUS-COUNT *
+               WS-SUSPICIOUS-PENALTY
            SUBTRACT TEMP-VALUE FROM WS-CREDIT-SCORE
 
            *> Large Debits Penalty
-           COMPUTE TEMP-VALUE = WS-LARGE-DEBITS * 5
+           COMPUTE TEMP-VALUE = WS-LARGE-DEBITS *
+               WS-LARGE-DEBIT-PENALTY
            SUBTRACT TEMP-VALUE FROM WS-CREDIT-SCORE
 
            *> Ending Balance Bonus
@@ -122,13 +528,150 @@
            *> Normalize Range 300â€“850
            IF WS-CREDIT-SCORE < 300
                MOVE 300 TO WS-CREDIT-SCORE
-           ELSE IF WS-CREDIT-SCORE > 850
-               MOVE 850 TO WS-CREDIT-SCORE
-           END-IF.
+           ELSE
+               IF WS-CREDIT-SCORE > 850
+                   MOVE 850 TO WS-CREDIT-SCORE
+               END-IF
+           END-IF
+
+           PERFORM APPLY-OVERRIDE.
 
        WRITE-RESULT.
-           MOVE "CREDIT_SCORE" TO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING
+               WS-PREV-ACCOUNT-ID DELIMITED BY SIZE ","
+               WS-CREDIT-SCORE DELIMITED BY SIZE ","
+               WS-ACCOUNT-STATUS DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+
            WRITE OUTPUT-RECORD
+           PERFORM WRITE-HISTORY.
 
-           MOVE WS-CREDIT-SCORE TO OUTPUT-RECORD
-           WRITE OUTPUT-RECORD.
+       WRITE-HISTORY.
+           MOVE SPACES TO HISTORY-RECORD
+           STRING
+               WS-RUN-DATE DELIMITED BY SIZE ","
+               WS-PREV-ACCOUNT-ID DELIMITED BY SIZE ","
+               WS-ORIGINAL-SCORE DELIMITED BY SIZE ","
+               WS-ACCOUNT-STATUS DELIMITED BY SIZE
+               INTO HISTORY-RECORD
+
+           WRITE HISTORY-RECORD.
+
+       ACCUMULATE-CATEGORY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-CATEGORY-COUNT > 0
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+                   IF WS-CATEGORY-NAME(WS-CAT-IDX) = F-CATEGORY
+                       ADD WS-DEBIT-AMT
+                           TO WS-CATEGORY-TOTAL(WS-CAT-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-FOUND-FLAG = 'N' AND WS-CATEGORY-COUNT < 50
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE F-CATEGORY TO WS-CATEGORY-NAME(WS-CATEGORY-COUNT)
+               MOVE WS-DEBIT-AMT TO WS-CATEGORY-TOTAL(WS-CATEGORY-COUNT)
+           END-IF.
+
+       ACCUMULATE-MERCHANT.
+           MOVE 'N' TO WS-FOUND-FLAG
+           IF WS-MERCHANT-COUNT > 0
+               PERFORM VARYING WS-MER-IDX FROM 1 BY 1
+                   UNTIL WS-MER-IDX > WS-MERCHANT-COUNT
+                   IF WS-MERCHANT-NAME(WS-MER-IDX) = F-MERCHANT
+                       ADD WS-DEBIT-AMT
+                           TO WS-MERCHANT-TOTAL(WS-MER-IDX)
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-FOUND-FLAG = 'N' AND WS-MERCHANT-COUNT < 100
+               ADD 1 TO WS-MERCHANT-COUNT
+               MOVE F-MERCHANT TO WS-MERCHANT-NAME(WS-MERCHANT-COUNT)
+               MOVE WS-DEBIT-AMT TO WS-MERCHANT-TOTAL(WS-MERCHANT-COUNT)
+           END-IF.
+
+       WRITE-SPEND-BREAKDOWN.
+           PERFORM SORT-CATEGORY-TABLE
+           PERFORM SORT-MERCHANT-TABLE
+
+           MOVE "CATEGORY BREAKDOWN" TO SPEND-RECORD
+           WRITE SPEND-RECORD
+           MOVE "CATEGORY,TOTAL_DEBITS" TO SPEND-RECORD
+           WRITE SPEND-RECORD
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               MOVE SPACES TO SPEND-RECORD
+               STRING
+                   WS-CATEGORY-NAME(WS-CAT-IDX) DELIMITED BY SIZE ","
+                   WS-CATEGORY-TOTAL(WS-CAT-IDX) DELIMITED BY SIZE
+                   INTO SPEND-RECORD
+               WRITE SPEND-RECORD
+           END-PERFORM
+
+           MOVE "MERCHANT BREAKDOWN" TO SPEND-RECORD
+           WRITE SPEND-RECORD
+           MOVE "MERCHANT,TOTAL_DEBITS" TO SPEND-RECORD
+           WRITE SPEND-RECORD
+
+           PERFORM VARYING WS-MER-IDX FROM 1 BY 1
+               UNTIL WS-MER-IDX > WS-MERCHANT-COUNT
+               MOVE SPACES TO SPEND-RECORD
+               STRING
+                   WS-MERCHANT-NAME(WS-MER-IDX) DELIMITED BY SIZE ","
+                   WS-MERCHANT-TOTAL(WS-MER-IDX) DELIMITED BY SIZE
+                   INTO SPEND-RECORD
+               WRITE SPEND-RECORD
+           END-PERFORM.
+
+       SORT-CATEGORY-TABLE.
+           IF WS-CATEGORY-COUNT > 1
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT - 1
+                   MOVE WS-CAT-IDX TO WS-CAT-BEST-IDX
+                   PERFORM VARYING WS-CAT-IDX-2 FROM WS-CAT-IDX BY 1
+                       UNTIL WS-CAT-IDX-2 > WS-CATEGORY-COUNT
+                       IF WS-CATEGORY-TOTAL(WS-CAT-IDX-2) >
+                          WS-CATEGORY-TOTAL(WS-CAT-BEST-IDX)
+                           MOVE WS-CAT-IDX-2 TO WS-CAT-BEST-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-CAT-BEST-IDX NOT = WS-CAT-IDX
+                       MOVE WS-CATEGORY-ENTRY(WS-CAT-IDX)
+                           TO WS-CATEGORY-TEMP
+                       MOVE WS-CATEGORY-ENTRY(WS-CAT-BEST-IDX)
+                           TO WS-CATEGORY-ENTRY(WS-CAT-IDX)
+                       MOVE WS-CATEGORY-TEMP
+                           TO WS-CATEGORY-ENTRY(WS-CAT-BEST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       SORT-MERCHANT-TABLE.
+           IF WS-MERCHANT-COUNT > 1
+               PERFORM VARYING WS-MER-IDX FROM 1 BY 1
+                   UNTIL WS-MER-IDX > WS-MERCHANT-COUNT - 1
+                   MOVE WS-MER-IDX TO WS-MER-BEST-IDX
+                   PERFORM VARYING WS-MER-IDX-2 FROM WS-MER-IDX BY 1
+                       UNTIL WS-MER-IDX-2 > WS-MERCHANT-COUNT
+                       IF WS-MERCHANT-TOTAL(WS-MER-IDX-2) >
+                          WS-MERCHANT-TOTAL(WS-MER-BEST-IDX)
+                           MOVE WS-MER-IDX-2 TO WS-MER-BEST-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-MER-BEST-IDX NOT = WS-MER-IDX
+                       MOVE WS-MERCHANT-ENTRY(WS-MER-IDX)
+                           TO WS-MERCHANT-TEMP
+                       MOVE WS-MERCHANT-ENTRY(WS-MER-BEST-IDX)
+                           TO WS-MERCHANT-ENTRY(WS-MER-IDX)
+                       MOVE WS-MERCHANT-TEMP
+                           TO WS-MERCHANT-ENTRY(WS-MER-BEST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
