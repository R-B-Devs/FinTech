@@ -8,18 +8,61 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO 'credit_score_output.csv'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'rejected_transactions.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO 'credit_check.restart'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO
+               'credit_score_output_history.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT PARAM-FILE ASSIGN TO 'credit_check_params.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT OVERRIDE-FILE ASSIGN TO 'credit_check_overrides.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERRIDE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO 'credit_check_sortwork.tmp'.
+           SELECT SORTED-FILE ASSIGN TO 'credit_check_sorted.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD TRANSACTION-FILE.
        01 TRANSACTION-LINE         PIC X(200).
 
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SORT-CUSTOMER-ID      PIC X(10).
+          05 SORT-DATA-LINE        PIC X(200).
+
+       FD SORTED-FILE.
+       01 SORTED-LINE              PIC X(200).
+
        FD OUTPUT-FILE.
        01 OUTPUT-LINE              PIC X(200).
 
+       FD REJECT-FILE.
+       01 REJECT-LINE              PIC X(250).
+
+       FD RESTART-FILE.
+       01 RESTART-RECORD           PIC X(20).
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE             PIC X(100).
+
+       FD PARAM-FILE.
+       01 PARAM-LINE               PIC X(50).
+
+       FD OVERRIDE-FILE.
+       01 OVERRIDE-LINE            PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 HEADER-FLAG              PIC X VALUE 'Y'.
        01 WS-END-FILE              PIC X VALUE 'N'.
+       01 WS-HEADER-EOF            PIC X VALUE 'N'.
+       01 WS-SORT-IN-EOF           PIC X VALUE 'N'.
+       01 WS-SORT-OUT-EOF          PIC X VALUE 'N'.
 
        01 WS-TRANSACTION-FIELDS.
           05 F-CUSTOMER-ID         PIC X(10).
@@ -32,78 +75,412 @@
        01 WS-AGGREGATES.
           05 WS-TOTAL-CREDIT       PIC 9(7)V99 VALUE 0.
           05 WS-TOTAL-DEBIT        PIC 9(7)V99 VALUE 0.
-          05 WS-SCORE              PIC 9(3)     VALUE 0.
-          05 WS-CREDIT-STATUS      PIC X(10)    VALUE SPACES.
+          05 WS-SCORE              PIC S9(5)    VALUE 0.
+          05 WS-CREDIT-STATUS      PIC X(15)    VALUE SPACES.
+       01 WS-TEMP-VALUE            PIC S9(7)V99 VALUE 0.
+
+       01 WS-PREV-CUSTOMER-ID      PIC X(10) VALUE SPACES.
+       01 WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+       01 WS-SAVE-ACCOUNT-AGE      PIC 9(3)  VALUE 0.
+       01 WS-SAVE-MISSED-PAYMENTS  PIC 9(3)  VALUE 0.
+
+       01 WS-RAW-AMOUNT            PIC X(12) VALUE SPACES.
+       01 WS-RAW-ACCOUNT-AGE       PIC X(3)  VALUE SPACES.
+       01 WS-RAW-MISSED-PAYMENTS   PIC X(3)  VALUE SPACES.
+       01 WS-FIELD-COUNT           PIC 9(3)  VALUE 0.
+       01 WS-VALID-RECORD          PIC X     VALUE 'Y'.
+       01 WS-REJECT-REASON         PIC X(30) VALUE SPACES.
+
+       01 WS-RECORD-COUNT          PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT            PIC 9(9) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 1000.
+       01 WS-RESTART-STATUS        PIC XX   VALUE SPACES.
+       01 WS-HISTORY-STATUS        PIC XX   VALUE SPACES.
+       01 WS-RUN-DATE              PIC X(8) VALUE SPACES.
+
+       01 WS-PARAM-STATUS          PIC XX   VALUE SPACES.
+       01 WS-PARAM-EOF             PIC X    VALUE 'N'.
+       01 WS-PARAM-KEY             PIC X(30) VALUE SPACES.
+       01 WS-PARAM-RAW-VALUE       PIC X(10) VALUE SPACES.
+
+       01 WS-MISSED-PAYMENT-PENALTY PIC 9(3) VALUE 5.
+       01 WS-STATUS-POOR-MAX        PIC 9(3) VALUE 50.
+       01 WS-STATUS-FAIR-MAX        PIC 9(3) VALUE 75.
+       01 WS-STATUS-GOOD-MAX        PIC 9(3) VALUE 90.
+
+       01 WS-OVERRIDE-STATUS       PIC XX   VALUE SPACES.
+       01 WS-OVERRIDE-EOF          PIC X    VALUE 'N'.
+       01 WS-ORIGINAL-SCORE        PIC 9(3)  VALUE 0.
+       01 WS-ORIGINAL-STATUS       PIC X(15) VALUE SPACES.
+       01 WS-OVERRIDE-COUNT        PIC 9(5) VALUE 0.
+       01 WS-OVERRIDE-TABLE.
+           05 WS-OVERRIDE-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-OVR-IDX.
+               10 WS-OVR-CUSTOMER-ID  PIC X(10).
+               10 WS-OVR-SCORE        PIC X(3).
+               10 WS-OVR-STATUS       PIC X(15).
+       01 WS-OVR-MATCH-IDX         PIC 9(5) VALUE 0.
+       01 WS-OVR-SCORE-NUM         PIC S9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-OVERRIDES
+           PERFORM LOAD-CHECKPOINT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+
            OPEN INPUT TRANSACTION-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-HEADER-EOF
+           END-READ
+
+           IF WS-SKIP-COUNT > 0
+               OPEN EXTEND OUTPUT-FILE
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               MOVE "ORIGINAL_LINE,REASON" TO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF
+
+           PERFORM OPEN-HISTORY-FILE
+
+           IF WS-HEADER-EOF = 'N'
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-CUSTOMER-ID
+                   INPUT PROCEDURE IS LOAD-SORT-RECORDS
+                   OUTPUT PROCEDURE IS UNLOAD-SORT-RECORDS
 
-           PERFORM UNTIL WS-END-FILE = 'Y'
+               OPEN INPUT SORTED-FILE
+               PERFORM UNTIL WS-END-FILE = 'Y'
+                   READ SORTED-FILE INTO TRANSACTION-LINE
+                       AT END
+                           MOVE 'Y' TO WS-END-FILE
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           IF WS-RECORD-COUNT > WS-SKIP-COUNT
+                               PERFORM PARSE-AND-PROCESS
+                               PERFORM CHECK-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SORTED-FILE
+           END-IF
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM CALCULATE-SCORE
+               PERFORM WRITE-RESULTS
+           END-IF
+
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE TRANSACTION-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE HISTORY-FILE
+           STOP RUN.
+
+       LOAD-SORT-RECORDS.
+           PERFORM UNTIL WS-SORT-IN-EOF = 'Y'
                READ TRANSACTION-FILE
                    AT END
-                       MOVE 'Y' TO WS-END-FILE
+                       MOVE 'Y' TO WS-SORT-IN-EOF
                    NOT AT END
-                       IF HEADER-FLAG = 'Y'
-                           MOVE 'N' TO HEADER-FLAG
-                       ELSE
-                           PERFORM PARSE-AND-PROCESS
-                       END-IF
+                       MOVE SPACES TO SORT-REC
+                       MOVE TRANSACTION-LINE TO SORT-DATA-LINE
+                       UNSTRING TRANSACTION-LINE DELIMITED BY ","
+                           INTO SORT-CUSTOMER-ID
+                       RELEASE SORT-REC
                END-READ
+           END-PERFORM.
+
+       UNLOAD-SORT-RECORDS.
+           OPEN OUTPUT SORTED-FILE
+           PERFORM UNTIL WS-SORT-OUT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-OUT-EOF
+                   NOT AT END
+                       WRITE SORTED-LINE FROM SORT-DATA-LINE
+               END-RETURN
            END-PERFORM
+           CLOSE SORTED-FILE.
 
-           CLOSE TRANSACTION-FILE
-           CLOSE OUTPUT-FILE
-           STOP RUN.
+       LOAD-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               PERFORM UNTIL WS-PARAM-EOF = 'Y'
+                   READ PARAM-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PARAM-EOF
+                       NOT AT END
+                           PERFORM APPLY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE PARAM-FILE
+           END-IF.
+
+       APPLY-PARAMETER.
+           UNSTRING PARAM-LINE DELIMITED BY ","
+               INTO WS-PARAM-KEY, WS-PARAM-RAW-VALUE
+
+           EVALUATE WS-PARAM-KEY
+               WHEN "MISSED_PAYMENT_PENALTY"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-MISSED-PAYMENT-PENALTY
+               WHEN "STATUS_POOR_MAX"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-STATUS-POOR-MAX
+               WHEN "STATUS_FAIR_MAX"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-STATUS-FAIR-MAX
+               WHEN "STATUS_GOOD_MAX"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-STATUS-GOOD-MAX
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOAD-OVERRIDES.
+           OPEN INPUT OVERRIDE-FILE
+           IF WS-OVERRIDE-STATUS = "00"
+               PERFORM UNTIL WS-OVERRIDE-EOF = 'Y'
+                   READ OVERRIDE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-OVERRIDE-EOF
+                       NOT AT END
+                           PERFORM STORE-OVERRIDE-ROW
+                   END-READ
+               END-PERFORM
+               CLOSE OVERRIDE-FILE
+           END-IF.
+
+       STORE-OVERRIDE-ROW.
+           IF WS-OVERRIDE-COUNT < 500
+               ADD 1 TO WS-OVERRIDE-COUNT
+               UNSTRING OVERRIDE-LINE DELIMITED BY ","
+                   INTO WS-OVR-CUSTOMER-ID(WS-OVERRIDE-COUNT),
+                        WS-OVR-SCORE(WS-OVERRIDE-COUNT),
+                        WS-OVR-STATUS(WS-OVERRIDE-COUNT)
+           END-IF.
+
+       APPLY-OVERRIDE.
+           MOVE WS-SCORE TO WS-ORIGINAL-SCORE
+           MOVE WS-CREDIT-STATUS TO WS-ORIGINAL-STATUS
+           MOVE 0 TO WS-OVR-MATCH-IDX
+           PERFORM VARYING WS-OVR-IDX FROM 1 BY 1
+               UNTIL WS-OVR-IDX > WS-OVERRIDE-COUNT
+               IF WS-OVR-CUSTOMER-ID(WS-OVR-IDX) = WS-PREV-CUSTOMER-ID
+                   MOVE WS-OVR-IDX TO WS-OVR-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-OVR-MATCH-IDX > 0
+               IF FUNCTION TEST-NUMVAL(WS-OVR-SCORE(WS-OVR-MATCH-IDX))
+                   = 0
+                   MOVE FUNCTION NUMVAL(WS-OVR-SCORE(WS-OVR-MATCH-IDX))
+                       TO WS-OVR-SCORE-NUM
+                   IF WS-OVR-SCORE-NUM >= 0 AND WS-OVR-SCORE-NUM <= 999
+                       MOVE WS-OVR-SCORE-NUM TO WS-SCORE
+                   END-IF
+               END-IF
+               IF WS-OVR-STATUS(WS-OVR-MATCH-IDX) = SPACES
+                   MOVE "Under Review" TO WS-CREDIT-STATUS
+               ELSE
+                   MOVE WS-OVR-STATUS(WS-OVR-MATCH-IDX)
+                       TO WS-CREDIT-STATUS
+               END-IF
+           END-IF.
+
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               MOVE "RUN_DATE,CUSTOMER_ID,SCORE,STATUS" TO HISTORY-LINE
+               WRITE HISTORY-LINE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(RESTART-RECORD)
+                           TO WS-SKIP-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CHECK-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO RESTART-RECORD
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
 
        PARSE-AND-PROCESS.
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE 0 TO WS-FIELD-COUNT
+
            UNSTRING TRANSACTION-LINE
                DELIMITED BY ","
                INTO F-CUSTOMER-ID
                     F-TYPE
-                    F-AMOUNT
+                    WS-RAW-AMOUNT
                     F-DATE
-                    F-ACCOUNT-AGE
-                    F-MISSED-PAYMENTS
+                    WS-RAW-ACCOUNT-AGE
+                    WS-RAW-MISSED-PAYMENTS
+               TALLYING IN WS-FIELD-COUNT
+               ON OVERFLOW
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "TOO MANY FIELDS" TO WS-REJECT-REASON
+           END-UNSTRING
 
-           IF F-TYPE = 'credit'
-               ADD F-AMOUNT TO WS-TOTAL-CREDIT
-           ELSE IF F-TYPE = 'debit'
-               ADD F-AMOUNT TO WS-TOTAL-DEBIT
+           IF WS-VALID-RECORD = 'Y'
+               PERFORM VALIDATE-FIELDS
            END-IF
 
-           PERFORM CALCULATE-SCORE
-           PERFORM WRITE-RESULTS.
+           IF WS-VALID-RECORD = 'N'
+               PERFORM WRITE-REJECT
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-RAW-AMOUNT) TO F-AMOUNT
+               MOVE FUNCTION NUMVAL(WS-RAW-ACCOUNT-AGE)
+                   TO F-ACCOUNT-AGE
+               MOVE FUNCTION NUMVAL(WS-RAW-MISSED-PAYMENTS)
+                   TO F-MISSED-PAYMENTS
+
+               PERFORM CHECK-CUSTOMER-BREAK
+
+               IF F-TYPE = 'credit'
+                   ADD F-AMOUNT TO WS-TOTAL-CREDIT
+               ELSE
+                   IF F-TYPE = 'debit'
+                       ADD F-AMOUNT TO WS-TOTAL-DEBIT
+                   END-IF
+               END-IF
+
+               MOVE F-ACCOUNT-AGE TO WS-SAVE-ACCOUNT-AGE
+               MOVE F-MISSED-PAYMENTS TO WS-SAVE-MISSED-PAYMENTS
+           END-IF.
+
+       VALIDATE-FIELDS.
+           IF WS-FIELD-COUNT NOT = 6
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE "FIELD COUNT MISMATCH" TO WS-REJECT-REASON
+           ELSE
+               IF FUNCTION TEST-NUMVAL(WS-RAW-AMOUNT) NOT = 0
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON
+               ELSE
+                   IF FUNCTION TEST-NUMVAL(WS-RAW-ACCOUNT-AGE)
+                       NOT = 0
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE "ACCOUNT AGE NOT NUMERIC"
+                           TO WS-REJECT-REASON
+                   ELSE
+                       IF FUNCTION TEST-NUMVAL(WS-RAW-MISSED-PAYMENTS)
+                           NOT = 0
+                           MOVE 'N' TO WS-VALID-RECORD
+                           MOVE "MISSED PAYMENTS NOT NUMERIC"
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE SPACES TO REJECT-LINE
+           STRING
+               TRANSACTION-LINE DELIMITED BY SIZE ","
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO REJECT-LINE
+
+           WRITE REJECT-LINE.
+
+       CHECK-CUSTOMER-BREAK.
+           IF WS-FIRST-RECORD = 'Y'
+               MOVE 'N' TO WS-FIRST-RECORD
+               MOVE F-CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+           ELSE
+               IF F-CUSTOMER-ID NOT = WS-PREV-CUSTOMER-ID
+                   PERFORM CALCULATE-SCORE
+                   PERFORM WRITE-RESULTS
+                   MOVE 0 TO WS-TOTAL-CREDIT
+                   MOVE 0 TO WS-TOTAL-DEBIT
+                   MOVE F-CUSTOMER-ID TO WS-PREV-CUSTOMER-ID
+               END-IF
+           END-IF.
 
        CALCULATE-SCORE.
-           COMPUTE WS-SCORE = (WS-TOTAL-CREDIT / 100) -
-                              (WS-TOTAL-DEBIT / 100) -
-                              (F-MISSED-PAYMENTS * 5) +
-                              (F-ACCOUNT-AGE)
+           COMPUTE WS-SCORE = WS-TOTAL-CREDIT / 100
+           COMPUTE WS-TEMP-VALUE = WS-TOTAL-DEBIT / 100
+           SUBTRACT WS-TEMP-VALUE FROM WS-SCORE
+           COMPUTE WS-TEMP-VALUE = WS-SAVE-MISSED-PAYMENTS *
+               WS-MISSED-PAYMENT-PENALTY
+           SUBTRACT WS-TEMP-VALUE FROM WS-SCORE
+           ADD WS-SAVE-ACCOUNT-AGE TO WS-SCORE
+
+           IF WS-SCORE < 0
+               MOVE 0 TO WS-SCORE
+           ELSE
+               IF WS-SCORE > 999
+                   MOVE 999 TO WS-SCORE
+               END-IF
+           END-IF
 
-           IF WS-SCORE < 50
+           IF WS-SCORE < WS-STATUS-POOR-MAX
                MOVE "Poor" TO WS-CREDIT-STATUS
-           ELSE IF WS-SCORE < 75
-               MOVE "Fair" TO WS-CREDIT-STATUS
-           ELSE IF WS-SCORE < 90
-               MOVE "Good" TO WS-CREDIT-STATUS
            ELSE
-               MOVE "Excellent" TO WS-CREDIT-STATUS
-           END-IF.
+               IF WS-SCORE < WS-STATUS-FAIR-MAX
+                   MOVE "Fair" TO WS-CREDIT-STATUS
+               ELSE
+                   IF WS-SCORE < WS-STATUS-GOOD-MAX
+                       MOVE "Good" TO WS-CREDIT-STATUS
+                   ELSE
+                       MOVE "Excellent" TO WS-CREDIT-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM APPLY-OVERRIDE.
 
        WRITE-RESULTS.
+           MOVE SPACES TO OUTPUT-LINE
            STRING
-               F-CUSTOMER-ID DELIMITED BY SIZE ","
+               WS-PREV-CUSTOMER-ID DELIMITED BY SIZE ","
                WS-SCORE DELIMITED BY SIZE ","
                WS-TOTAL-DEBIT DELIMITED BY SIZE ","
                WS-TOTAL-CREDIT DELIMITED BY SIZE ","
-               F-MISSED-PAYMENTS DELIMITED BY SIZE ","
-               F-ACCOUNT-AGE DELIMITED BY SIZE ","
+               WS-SAVE-MISSED-PAYMENTS DELIMITED BY SIZE ","
+               WS-SAVE-ACCOUNT-AGE DELIMITED BY SIZE ","
                WS-CREDIT-STATUS DELIMITED BY SIZE
                INTO OUTPUT-LINE
 
            WRITE OUTPUT-LINE
+           PERFORM WRITE-HISTORY.
+
+       WRITE-HISTORY.
+           MOVE SPACES TO HISTORY-LINE
+           STRING
+               WS-RUN-DATE DELIMITED BY SIZE ","
+               WS-PREV-CUSTOMER-ID DELIMITED BY SIZE ","
+               WS-ORIGINAL-SCORE DELIMITED BY SIZE ","
+               WS-ORIGINAL-STATUS DELIMITED BY SIZE
+               INTO HISTORY-LINE
 
-           MOVE 0 TO WS-TOTAL-DEBIT
-           MOVE 0 TO WS-TOTAL-CREDIT.
+           WRITE HISTORY-LINE.
