@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RISKREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'credit_score_output.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'credit_score.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'risk_report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAM-FILE ASSIGN TO 'risk_report_params.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-LINE            PIC X(200).
+
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-LINE             PIC X(100).
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(150).
+
+       FD PARAM-FILE.
+       01 PARAM-LINE               PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-EOF          PIC X VALUE 'N'.
+       01 WS-ACCOUNT-EOF           PIC X VALUE 'N'.
+       01 WS-ACCOUNT-HEADER-FLAG   PIC X VALUE 'Y'.
+
+       01 WS-PARAM-STATUS          PIC XX    VALUE SPACES.
+       01 WS-PARAM-EOF             PIC X     VALUE 'N'.
+       01 WS-PARAM-KEY             PIC X(30) VALUE SPACES.
+       01 WS-PARAM-RAW-VALUE       PIC X(10) VALUE SPACES.
+       01 WS-SCORE-GAP-LIMIT       PIC 9(5)  VALUE 200.
+
+       01 WS-CUSTOMER-COUNT        PIC 9(5) VALUE 0.
+       01 WS-CUSTOMER-TABLE.
+           05 WS-CUSTOMER-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-CUST-IDX.
+               10 WS-CUST-ID         PIC X(36).
+               10 WS-CUST-SCORE      PIC 9(5).
+               10 WS-CUST-STATUS     PIC X(15).
+
+       01 WS-ACCOUNT-COUNT         PIC 9(5) VALUE 0.
+       01 WS-ACCOUNT-TABLE.
+           05 WS-ACCOUNT-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-ACCT-IDX.
+               10 WS-ACCT-ID         PIC X(36).
+               10 WS-ACCT-SCORE      PIC 9(5).
+               10 WS-ACCT-MATCHED    PIC X VALUE 'N'.
+
+       01 WS-RAW-FIELD-1           PIC X(36) VALUE SPACES.
+       01 WS-RAW-FIELD-2           PIC X(12) VALUE SPACES.
+       01 WS-RAW-FIELD-3           PIC X(12) VALUE SPACES.
+       01 WS-RAW-FIELD-4           PIC X(12) VALUE SPACES.
+       01 WS-RAW-FIELD-5           PIC X(12) VALUE SPACES.
+       01 WS-RAW-FIELD-6           PIC X(12) VALUE SPACES.
+       01 WS-RAW-FIELD-7           PIC X(15) VALUE SPACES.
+
+       01 WS-MATCH-IDX             PIC 9(5) VALUE 0.
+       01 WS-FOUND-FLAG            PIC X    VALUE 'N'.
+       01 WS-SCORE-GAP             PIC S9(6) VALUE 0.
+       01 WS-SCORE-GAP-DISPLAY     PIC 9(6)  VALUE 0.
+       01 WS-FLAG-TEXT             PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-CUSTOMER-SCORES
+           PERFORM LOAD-ACCOUNT-SCORES
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               "ID,CUSTOMER_SCORE,CUSTOMER_STATUS,ACCOUNT_SCORE,"
+                   DELIMITED BY SIZE
+               "SCORE_GAP,FLAG" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM REPORT-CUSTOMER-SIDE
+           PERFORM REPORT-UNMATCHED-ACCOUNTS
+
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       LOAD-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               PERFORM UNTIL WS-PARAM-EOF = 'Y'
+                   READ PARAM-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PARAM-EOF
+                       NOT AT END
+                           PERFORM APPLY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE PARAM-FILE
+           END-IF.
+
+       APPLY-PARAMETER.
+           UNSTRING PARAM-LINE DELIMITED BY ","
+               INTO WS-PARAM-KEY, WS-PARAM-RAW-VALUE
+
+           EVALUATE WS-PARAM-KEY
+               WHEN "RISK_SCORE_GAP"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-RAW-VALUE)
+                       TO WS-SCORE-GAP-LIMIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       LOAD-CUSTOMER-SCORES.
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-CUSTOMER-EOF = 'Y'
+               READ CUSTOMER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CUSTOMER-EOF
+                   NOT AT END
+                       PERFORM STORE-CUSTOMER-ROW
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE.
+
+       STORE-CUSTOMER-ROW.
+           IF WS-CUSTOMER-COUNT < 500
+               ADD 1 TO WS-CUSTOMER-COUNT
+               UNSTRING CUSTOMER-LINE DELIMITED BY ","
+                   INTO WS-CUST-ID(WS-CUSTOMER-COUNT),
+                        WS-RAW-FIELD-2,
+                        WS-RAW-FIELD-3,
+                        WS-RAW-FIELD-4,
+                        WS-RAW-FIELD-5,
+                        WS-RAW-FIELD-6,
+                        WS-RAW-FIELD-7
+               MOVE FUNCTION NUMVAL(WS-RAW-FIELD-2)
+                   TO WS-CUST-SCORE(WS-CUSTOMER-COUNT)
+               MOVE WS-RAW-FIELD-7
+                   TO WS-CUST-STATUS(WS-CUSTOMER-COUNT)
+           END-IF.
+
+       LOAD-ACCOUNT-SCORES.
+           OPEN INPUT ACCOUNT-FILE
+           PERFORM UNTIL WS-ACCOUNT-EOF = 'Y'
+               READ ACCOUNT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-ACCOUNT-EOF
+                   NOT AT END
+                       IF WS-ACCOUNT-HEADER-FLAG = 'Y'
+                           MOVE 'N' TO WS-ACCOUNT-HEADER-FLAG
+                       ELSE
+                           PERFORM STORE-ACCOUNT-ROW
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNT-FILE.
+
+       STORE-ACCOUNT-ROW.
+           IF WS-ACCOUNT-COUNT < 500
+               ADD 1 TO WS-ACCOUNT-COUNT
+               UNSTRING ACCOUNT-LINE DELIMITED BY ","
+                   INTO WS-ACCT-ID(WS-ACCOUNT-COUNT),
+                        WS-RAW-FIELD-2
+               MOVE FUNCTION NUMVAL(WS-RAW-FIELD-2)
+                   TO WS-ACCT-SCORE(WS-ACCOUNT-COUNT)
+           END-IF.
+
+       REPORT-CUSTOMER-SIDE.
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               PERFORM FIND-ACCOUNT-MATCH
+               PERFORM WRITE-CUSTOMER-REPORT-ROW
+           END-PERFORM.
+
+       FIND-ACCOUNT-MATCH.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-ACCT-ID(WS-ACCT-IDX) = WS-CUST-ID(WS-CUST-IDX)
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-ACCT-IDX TO WS-MATCH-IDX
+                   MOVE 'Y' TO WS-ACCT-MATCHED(WS-ACCT-IDX)
+               END-IF
+           END-PERFORM.
+
+       WRITE-CUSTOMER-REPORT-ROW.
+           MOVE SPACES TO REPORT-LINE
+           IF WS-FOUND-FLAG = 'Y'
+               COMPUTE WS-SCORE-GAP =
+                   WS-CUST-SCORE(WS-CUST-IDX) -
+                   WS-ACCT-SCORE(WS-MATCH-IDX)
+               IF WS-SCORE-GAP < 0
+                   COMPUTE WS-SCORE-GAP-DISPLAY = 0 - WS-SCORE-GAP
+               ELSE
+                   MOVE WS-SCORE-GAP TO WS-SCORE-GAP-DISPLAY
+               END-IF
+               IF WS-SCORE-GAP-DISPLAY > WS-SCORE-GAP-LIMIT
+                   MOVE "MISMATCH" TO WS-FLAG-TEXT
+               ELSE
+                   MOVE "OK" TO WS-FLAG-TEXT
+               END-IF
+               STRING
+                   WS-CUST-ID(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   WS-CUST-SCORE(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   WS-CUST-STATUS(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   WS-ACCT-SCORE(WS-MATCH-IDX) DELIMITED BY SIZE ","
+                   WS-SCORE-GAP-DISPLAY DELIMITED BY SIZE ","
+                   WS-FLAG-TEXT DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               STRING
+                   WS-CUST-ID(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   WS-CUST-SCORE(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   WS-CUST-STATUS(WS-CUST-IDX) DELIMITED BY SIZE ","
+                   "N/A" DELIMITED BY SIZE ","
+                   "N/A" DELIMITED BY SIZE ","
+                   "NO ACCOUNT MATCH" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       REPORT-UNMATCHED-ACCOUNTS.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-ACCT-MATCHED(WS-ACCT-IDX) = 'N'
+                   PERFORM WRITE-UNMATCHED-ACCOUNT-ROW
+               END-IF
+           END-PERFORM.
+
+       WRITE-UNMATCHED-ACCOUNT-ROW.
+           MOVE SPACES TO REPORT-LINE
+           STRING
+               WS-ACCT-ID(WS-ACCT-IDX) DELIMITED BY SIZE ","
+               "N/A" DELIMITED BY SIZE ","
+               "N/A" DELIMITED BY SIZE ","
+               WS-ACCT-SCORE(WS-ACCT-IDX) DELIMITED BY SIZE ","
+               "N/A" DELIMITED BY SIZE ","
+               "NO CUSTOMER MATCH" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
